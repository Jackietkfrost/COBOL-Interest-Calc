@@ -1,131 +1,489 @@
-      *identification division.
-      *program-id. Program1.
-      *
-      *environment division.
-      *
-      *
-      *data division.
-      *working-storage section.
-      *
-      *procedure division.
-      *
-      *    goback.
-      *
-      *end program Program1.
-       IDENTIFICATION DIVISION.
-       program-id. Program1.
-      **********************************
-      *NAME:       ALEK MARCANO MORALES*
-      *STUDENT ID: S00928916           *
-      *CLASS:      COSC 235            *
-      *PROFESSOR:  PEDRO MALDONADO     *
-      **********************************
-       data division.
-       working-storage section.
-       01  USER-SELECTION  PIC X VALUE SPACE.
-       01  DUMMY           PIC X.
-       01  LOAN-AMT-IN     PIC 9(8).
-       01  LOAN-PERCENT-IN PIC 9(3).
-       01  LOAN-YEARS-IN   PIC 99.
-
-      ****************************************************************************************************
-      * INTERACTIVE MENU FOR USER. SCREEN DISPLAYS AVAILABLE OPTIONS, AND ACCEPTS INPUT OF SAID OPTIONS. *
-      ****************************************************************************************************
-       SCREEN SECTION.
-       01  MAIN-MENU
-           BLANK SCREEN.
-           05  LINE 3  COLUMN 25   VALUE   "**************************".
-           05  LINE 4  COLUMN 25   VALUE   "*        Main Menu       *".
-           05  LINE 5  COLUMN 25   VALUE   "* Simple Interest Payment*".
-           05  LINE 6  COLUMN 25   VALUE   "*        Calculator      *".
-           05  LINE 7  COLUMN 25   VALUE   "**************************".
-           05  LINE 9  COLUMN 25   VALUE   "1. Data edit/entry".
-           05  LINE 10 COLUMN 25   VALUE   "2. Calculate/Display results".
-           05  LINE 11 COLUMN 25   VALUE   "3. Clear Data".
-           05  LINE 12 COLUMN 25   VALUE   "4. Exit".
-           05  LINE 14 COLUMN 10   VALUE   "Enter the respective number for your operation (1-4): ".
-      --                                                              
-           05  PIC 9 USING USER-SELECTION.
-
-       01 ERROR-SCREEN
-           BLANK SCREEN.
-           05  LINE 5  COLUMN 10   VALUE "Only values 1 thru 4 are accepted as a correct response.".
-
-       01 ENTER-DATA-SCREEN
-           BLANK SCREEN.
-      *    05  LINE 3  COLUMN 15   VALUE   "Enter loan amount. (Min $500 - Max $1,000,000): ".
-      *    05  PIC 9(8)    USING LOAN-AMT-IN.
-      *    05  LINE 4  COLUMN 20   VALUE   "Enter the annual percentage: ".
-      *    05  PIC 9(3)    USING LOAN-PERCENT-IN.
-      *    05  LINE 5  COLUMN 3    VALUE   "Finally, please enter the years of the loan. (Min 1 yrs. - Max 30 yrs.)".
-      *    05  PIC 99      USING LOAN-YEARS-IN.
-
-
-       PROCEDURE DIVISION.
-           100-MAIN-MODULE.
-           PERFORM UNTIL USER-SELECTION = 4
-               DISPLAY MAIN-MENU
-               ACCEPT MAIN-MENU
-               EVALUATE USER-SELECTION
-                   WHEN 1  PERFORM 200-ENTER-DATA
-                   WHEN 2  PERFORM 300-READ-FILE
-                   WHEN 3  PERFORM 400-INPUT-CLEAR
-      *            WHEN 4  PERFORM 500-EXIT
-                   WHEN OTHER
-                       DISPLAY ERROR-SCREEN
-                       PERFORM 600-DUMMY-PAUSE
-
-
-               END-EVALUATE
-           END-PERFORM
-           ACCEPT DUMMY.
-
-           200-ENTER-DATA.
-           DISPLAY ENTER-DATA-SCREEN
-           DISPLAY "Enter loan amount. (Min 500 - Max 1,000,000): "
-           ACCEPT LOAN-AMT-IN
-           IF LOAN-AMT-IN < 500
-               DISPLAY "INVALID AMOUNT. PLEASE ENTER A VALUE BETWEEN 500, AND 1,000,000."
-               DISPLAY "Press enter to continue..."
-               ACCEPT DUMMY
-               PERFORM 200-ENTER-DATA
-
-           ELSE IF LOAN-AMT-IN > 1000000
-              DISPLAY "INVALID AMOUNT. PLEASE ENTER A VALUE BETWEEN 500, AND 1,000,000."
-              DISPLAY "Press enter to continue..."
-              ACCEPT DUMMY
-              PERFORM 200-ENTER-DATA
-           END-IF
-           END-IF
-           DISPLAY "Enter Annual Percentage of the loan: "
-           ACCEPT LOAN-PERCENT-IN
-           IF LOAN-AMT-IN < 1
-               DISPLAY "INVALID AMOUNT. PERCENTAGE CAN ONLY BE POSITIVE."
-               DISPLAY "Press enter to continue..."
-               ACCEPT DUMMY
-               PERFORM 200-ENTER-DATA
-           END-IF
-           DISPLAY "How many years will the loan last? (Min. 1 yr. - Max 30 yrs.)"
-           ACCEPT LOAN-YEARS-IN
-           PERFORM 600-DUMMY-PAUSE
-           GOBACK.
-       
-           300-READ-FILE.
-           DISPLAY "ENTER DATA: ".
-         
-           400-INPUT-CLEAR.
-           DISPLAY ENTER-DATA-SCREEN
-           MOVE 0 TO LOAN-AMT-IN
-           MOVE 0 TO LOAN-YEARS-IN
-           MOVE 0 TO LOAN-PERCENT-IN
-           DISPLAY "USER DATA HAS BEEN ERASED"
-           PERFORM 600-DUMMY-PAUSE.
-
-           500-EXIT.
-
-           600-DUMMY-PAUSE.
-           ACCEPT DUMMY.
-           GOBACK.
-           STOP RUN.
-           
-       end program Program1.
+      *identification division.
+      *program-id. Program1.
+      *
+      *environment division.
+      *
+      *
+      *data division.
+      *working-storage section.
+      *
+      *procedure division.
+      *
+      *    goback.
+      *
+      *end program Program1.
+       IDENTIFICATION DIVISION.
+       program-id. Program1.
+      **********************************
+      *NAME:       ALEK MARCANO MORALES*
+      *STUDENT ID: S00928916           *
+      *CLASS:      COSC 235            *
+      *PROFESSOR:  PEDRO MALDONADO     *
+      **********************************
+       environment division.
+       input-output section.
+       file-control.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS LOAN-MASTER-STATUS.
+           SELECT LOAN-CTL-FILE ASSIGN TO "LOANCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOAN-CTL-STATUS.
+           SELECT AMORT-RPT-FILE ASSIGN TO "AMORTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AMORT-RPT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+       data division.
+       file section.
+       FD  LOAN-MASTER-FILE.
+           COPY "LOANREC.CPY".
+       FD  LOAN-CTL-FILE.
+       01  LOAN-CTL-REC        PIC 9(6).
+       FD  AMORT-RPT-FILE.
+       01  AMORT-RPT-REC        PIC X(80).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-REC        PIC X(80).
+
+       working-storage section.
+       01  USER-SELECTION  PIC X VALUE SPACE.
+       01  DUMMY           PIC X.
+       01  LOAN-AMT-IN     PIC 9(8).
+       01  LOAN-PERCENT-IN PIC 9(3)V99.
+       01  LOAN-YEARS-IN   PIC 99.
+       01  WS-AMOUNT-DISPLAY   PIC $$,$$$,$$9.99.
+       01  WS-PERCENT-DISPLAY  PIC ZZ9.99.
+       01  LOAN-INTEREST   PIC 9(9)V99 VALUE ZERO.
+       01  LOAN-TOTAL      PIC 9(9)V99 VALUE ZERO.
+       01  CALC-TYPE       PIC X VALUE "S".
+       01  COMPOUND-FREQ   PIC 9(3) VALUE ZERO.
+       01  LOAN-MASTER-STATUS PIC X(2) VALUE SPACES.
+       01  LOAN-CTL-STATUS    PIC X(2) VALUE SPACES.
+       01  LOAN-NUMBER-CTR    PIC 9(6) VALUE ZERO.
+       01  ENTRY-DATE         PIC 9(8) VALUE ZERO.
+       01  AMORT-RPT-STATUS   PIC X(2) VALUE SPACES.
+       01  AMORT-YR           PIC 99   VALUE ZERO.
+       01  AMORT-OPEN-BAL     PIC 9(9)V99 VALUE ZERO.
+       01  AMORT-INT-PMT      PIC 9(9)V99 VALUE ZERO.
+       01  AMORT-PRIN-PMT     PIC 9(9)V99 VALUE ZERO.
+       01  AMORT-CLOSE-BAL    PIC 9(9)V99 VALUE ZERO.
+       01  SIMPLE-INTEREST-AMT PIC 9(9)V99 VALUE ZERO.
+       01  SIMPLE-TOTAL-AMT    PIC 9(9)V99 VALUE ZERO.
+       01  AUDIT-LOG-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-DATE       PIC 9(8) VALUE ZERO.
+       01  WS-AUDIT-TIME       PIC 9(8) VALUE ZERO.
+       01  WS-AUDIT-HHMMSS     PIC 9(6) VALUE ZERO.
+       01  INQUIRE-LOAN-NUM    PIC 9(6) VALUE ZERO.
+       01  INQUIRE-ENTRY-DATE  PIC 9(8) VALUE ZERO.
+       01  INQUIRE-AMOUNT      PIC 9(8) VALUE ZERO.
+       01  INQUIRE-PERCENT     PIC 9(3)V99 VALUE ZERO.
+       01  INQUIRE-YEARS       PIC 99 VALUE ZERO.
+       01  INQUIRE-FOUND-SWITCH PIC X VALUE 'N'.
+           88  INQUIRE-FOUND            VALUE 'Y'.
+       01  WS-INQUIRE-EOF-SWITCH PIC X VALUE 'N'.
+           88  WS-INQUIRE-EOF            VALUE 'Y'.
+       01  CALC-STATUS         PIC X VALUE 'Y'.
+           88  CALC-STATUS-OK           VALUE 'Y'.
+           88  CALC-STATUS-BAD          VALUE 'N'.
+       01  AUDIT-LINE.
+           05  AU-TIMESTAMP    PIC 9(14).
+           05  FILLER          PIC X(2) VALUE SPACES.
+           05  AU-CALC-TYPE    PIC X(1).
+           05  FILLER          PIC X(2) VALUE SPACES.
+           05  AU-AMOUNT       PIC $$,$$$,$$9.
+           05  FILLER          PIC X(2) VALUE SPACES.
+           05  AU-PERCENT      PIC ZZ9.99.
+           05  FILLER          PIC X(2) VALUE SPACES.
+           05  AU-YEARS        PIC Z9.
+           05  FILLER          PIC X(2) VALUE SPACES.
+           05  AU-INTEREST     PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(2) VALUE SPACES.
+           05  AU-TOTAL        PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(9) VALUE SPACES.
+       01  AMORT-LINE.
+           05  AL-YEAR         PIC Z9.
+           05  FILLER          PIC X(3) VALUE SPACES.
+           05  AL-OPEN         PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(3) VALUE SPACES.
+           05  AL-INTEREST     PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(3) VALUE SPACES.
+           05  AL-PRINCIPAL    PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(3) VALUE SPACES.
+           05  AL-CLOSE        PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(14) VALUE SPACES.
+
+      ****************************************************************************************************
+      * INTERACTIVE MENU FOR USER. SCREEN DISPLAYS AVAILABLE OPTIONS, AND ACCEPTS INPUT OF SAID OPTIONS. *
+      ****************************************************************************************************
+       SCREEN SECTION.
+       01  MAIN-MENU
+           BLANK SCREEN.
+           05  LINE 3  COLUMN 25   VALUE   "**************************".
+           05  LINE 4  COLUMN 25   VALUE   "*        Main Menu       *".
+           05  LINE 5  COLUMN 25   VALUE   "* Simple Interest Payment*".
+           05  LINE 6  COLUMN 25   VALUE   "*        Calculator      *".
+           05  LINE 7  COLUMN 25   VALUE   "**************************".
+           05  LINE 9  COLUMN 25   VALUE   "1. Data edit/entry".
+           05  LINE 10 COLUMN 25   VALUE "2. Calculate/Display results".
+           05  LINE 11 COLUMN 25   VALUE   "3. Clear Data".
+           05  LINE 12 COLUMN 25   VALUE   "4. Exit".
+           05  LINE 13 COLUMN 25   VALUE
+           "5. Compound Interest Calculator".
+           05  LINE 14 COLUMN 25   VALUE
+           "6. Inquire on a Saved Loan".
+           05  LINE 16 COLUMN 10   VALUE
+           "Enter the respective number for your operation (1-6): ".
+           05  PIC 9 USING USER-SELECTION.
+
+       01 ERROR-SCREEN
+           BLANK SCREEN.
+           05  LINE 5  COLUMN 10   VALUE
+           "Only values 1 thru 6 are accepted as a correct response.".
+
+       01 ENTER-DATA-SCREEN
+           BLANK SCREEN.
+      *    05  LINE 3  COLUMN 15   VALUE   "Enter loan amount. (Min $500 - Max $1,000,000): ".
+      *    05  PIC 9(8)    USING LOAN-AMT-IN.
+      *    05  LINE 4  COLUMN 20   VALUE   "Enter the annual percentage: ".
+      *    05  PIC 9(3)    USING LOAN-PERCENT-IN.
+      *    05  LINE 5  COLUMN 3    VALUE   "Finally, please enter the years of the loan. (Min 1 yrs. - Max 30 yrs.)".
+      *    05  PIC 99      USING LOAN-YEARS-IN.
+
+
+       PROCEDURE DIVISION.
+           100-MAIN-MODULE.
+           PERFORM 050-INITIALIZE
+           PERFORM UNTIL USER-SELECTION = 4
+               DISPLAY MAIN-MENU
+               ACCEPT MAIN-MENU
+               EVALUATE USER-SELECTION
+                   WHEN 1  PERFORM 200-ENTER-DATA
+                   WHEN 2  PERFORM 300-READ-FILE
+                   WHEN 3  PERFORM 400-INPUT-CLEAR
+                   WHEN 4  PERFORM 500-EXIT
+                   WHEN 5  PERFORM 350-COMPOUND-CALC
+                   WHEN 6  PERFORM 700-INQUIRE-LOAN
+                   WHEN OTHER
+                       DISPLAY ERROR-SCREEN
+                       PERFORM 600-DUMMY-PAUSE
+
+
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+
+           050-INITIALIZE.
+           OPEN I-O LOAN-MASTER-FILE
+           IF LOAN-MASTER-STATUS NOT = "00"
+               OPEN OUTPUT LOAN-MASTER-FILE
+               CLOSE LOAN-MASTER-FILE
+               OPEN I-O LOAN-MASTER-FILE
+           END-IF
+           OPEN INPUT LOAN-CTL-FILE
+           IF LOAN-CTL-STATUS = "00"
+               READ LOAN-CTL-FILE INTO LOAN-NUMBER-CTR
+           END-IF
+           CLOSE LOAN-CTL-FILE.
+
+           200-ENTER-DATA.
+           PERFORM 205-GET-LOAN-AMOUNT WITH TEST AFTER
+               UNTIL LOAN-AMT-IN NOT < 500 AND LOAN-AMT-IN NOT > 1000000
+           PERFORM 210-GET-LOAN-PERCENT WITH TEST AFTER
+               UNTIL LOAN-PERCENT-IN NOT < 1
+               AND LOAN-PERCENT-IN NOT > 100
+           PERFORM 215-GET-LOAN-YEARS WITH TEST AFTER
+               UNTIL LOAN-YEARS-IN NOT < 1 AND LOAN-YEARS-IN NOT > 30
+           PERFORM 250-SAVE-LOAN-RECORD
+           PERFORM 600-DUMMY-PAUSE.
+
+           205-GET-LOAN-AMOUNT.
+           DISPLAY ENTER-DATA-SCREEN
+           DISPLAY "Enter loan amount. (Min 500 - Max 1,000,000): "
+           ACCEPT LOAN-AMT-IN
+           IF LOAN-AMT-IN < 500 OR LOAN-AMT-IN > 1000000
+               DISPLAY
+                   "INVALID AMOUNT. PLEASE ENTER A VALUE BETWEEN 500,"
+                   " AND 1,000,000."
+               DISPLAY "Press enter to continue..."
+               ACCEPT DUMMY
+           END-IF.
+
+           210-GET-LOAN-PERCENT.
+           DISPLAY "Enter Annual Percentage of the loan"
+           DISPLAY "(2 decimal places, no point - e.g. 525 = 5.25%): "
+           ACCEPT LOAN-PERCENT-IN
+           IF LOAN-PERCENT-IN < 1 OR LOAN-PERCENT-IN > 100
+               DISPLAY
+                   "INVALID PERCENTAGE. PLEASE ENTER A VALUE BETWEEN 1"
+                   " AND 100."
+               DISPLAY "Press enter to continue..."
+               ACCEPT DUMMY
+           END-IF.
+
+           215-GET-LOAN-YEARS.
+           DISPLAY "How many years will the loan last?"
+           DISPLAY "(Min. 1 yr. - Max 30 yrs.)"
+           ACCEPT LOAN-YEARS-IN
+           IF LOAN-YEARS-IN < 1 OR LOAN-YEARS-IN > 30
+               DISPLAY
+                   "INVALID TERM. PLEASE ENTER A VALUE BETWEEN 1 AND"
+                   " 30 YEARS."
+               DISPLAY "Press enter to continue..."
+               ACCEPT DUMMY
+           END-IF.
+
+           220-GET-COMPOUND-FREQ.
+           DISPLAY "Enter compounding periods per year (1=Annual,"
+               " 4=Quarterly, 12=Monthly, 365=Daily): "
+           ACCEPT COMPOUND-FREQ
+           IF COMPOUND-FREQ < 1 OR COMPOUND-FREQ > 365
+               DISPLAY
+                   "INVALID FREQUENCY. PLEASE ENTER A VALUE BETWEEN 1"
+                   " AND 365."
+               DISPLAY "Press enter to continue..."
+               ACCEPT DUMMY
+           END-IF.
+
+           250-SAVE-LOAN-RECORD.
+           ADD 1 TO LOAN-NUMBER-CTR
+           ACCEPT ENTRY-DATE FROM DATE YYYYMMDD
+           MOVE LOAN-NUMBER-CTR TO LM-LOAN-NUMBER
+           MOVE LOAN-AMT-IN     TO LM-LOAN-AMOUNT
+           MOVE LOAN-PERCENT-IN TO LM-LOAN-PERCENT
+           MOVE LOAN-YEARS-IN   TO LM-LOAN-YEARS
+           MOVE ENTRY-DATE      TO LM-ENTRY-DATE
+           WRITE LOAN-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO FILE LOAN RECORD - DUPLICATE KEY"
+           END-WRITE.
+       
+           300-READ-FILE.
+           MOVE "S" TO CALC-TYPE
+           MOVE 'Y' TO CALC-STATUS
+           CALL "LOANCALC" USING CALC-TYPE LOAN-AMT-IN
+               LOAN-PERCENT-IN LOAN-YEARS-IN COMPOUND-FREQ
+               LOAN-INTEREST LOAN-TOTAL CALC-STATUS
+           END-CALL
+           IF CALC-STATUS-OK
+               PERFORM 850-WRITE-AUDIT-LOG
+               MOVE LOAN-AMT-IN     TO WS-AMOUNT-DISPLAY
+               MOVE LOAN-PERCENT-IN TO WS-PERCENT-DISPLAY
+               DISPLAY ENTER-DATA-SCREEN
+               DISPLAY "LOAN PRINCIPAL. . . . . : " WS-AMOUNT-DISPLAY
+               DISPLAY "ANNUAL PERCENTAGE RATE. : " WS-PERCENT-DISPLAY
+               DISPLAY "TERM (YEARS). . . . . . : " LOAN-YEARS-IN
+               DISPLAY "TOTAL INTEREST DUE. . . : " LOAN-INTEREST
+               DISPLAY "TOTAL PAYOFF AMOUNT . . : " LOAN-TOTAL
+               IF LOAN-YEARS-IN > ZERO
+                   PERFORM 800-AMORTIZATION-SCHEDULE
+                   DISPLAY "AMORTIZATION SCHEDULE WRITTEN TO AMORTRPT"
+               END-IF
+           ELSE
+               DISPLAY ENTER-DATA-SCREEN
+               DISPLAY "CALCULATION OVERFLOWED - RESULT TOO LARGE TO"
+               DISPLAY "DISPLAY. REDUCE THE AMOUNT, RATE, OR TERM AND"
+               DISPLAY "TRY AGAIN."
+           END-IF
+           PERFORM 600-DUMMY-PAUSE.
+
+           800-AMORTIZATION-SCHEDULE.
+           OPEN EXTEND AMORT-RPT-FILE
+           IF AMORT-RPT-STATUS NOT = "00"
+               OPEN OUTPUT AMORT-RPT-FILE
+           END-IF
+           MOVE LOAN-AMT-IN TO AMORT-OPEN-BAL
+           MOVE "YR  OPENING BAL   INTEREST    PRINCIPAL   CLOSING BAL"
+               TO AMORT-RPT-REC
+           WRITE AMORT-RPT-REC
+           PERFORM 810-AMORT-LINE VARYING AMORT-YR FROM 1 BY 1
+               UNTIL AMORT-YR > LOAN-YEARS-IN
+           CLOSE AMORT-RPT-FILE.
+
+           810-AMORT-LINE.
+           COMPUTE AMORT-PRIN-PMT ROUNDED = LOAN-AMT-IN / LOAN-YEARS-IN
+           COMPUTE AMORT-INT-PMT ROUNDED =
+               AMORT-OPEN-BAL * (LOAN-PERCENT-IN / 100)
+           COMPUTE AMORT-CLOSE-BAL ROUNDED =
+               AMORT-OPEN-BAL - AMORT-PRIN-PMT
+           MOVE AMORT-YR        TO AL-YEAR
+           MOVE AMORT-OPEN-BAL  TO AL-OPEN
+           MOVE AMORT-INT-PMT   TO AL-INTEREST
+           MOVE AMORT-PRIN-PMT  TO AL-PRINCIPAL
+           MOVE AMORT-CLOSE-BAL TO AL-CLOSE
+           WRITE AMORT-RPT-REC FROM AMORT-LINE
+           MOVE AMORT-CLOSE-BAL TO AMORT-OPEN-BAL.
+
+           850-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-TIME(1:6) TO WS-AUDIT-HHMMSS
+           COMPUTE AU-TIMESTAMP = WS-AUDIT-DATE * 1000000
+               + WS-AUDIT-HHMMSS
+           MOVE CALC-TYPE       TO AU-CALC-TYPE
+           MOVE LOAN-AMT-IN     TO AU-AMOUNT
+           MOVE LOAN-PERCENT-IN TO AU-PERCENT
+           MOVE LOAN-YEARS-IN   TO AU-YEARS
+           MOVE LOAN-INTEREST   TO AU-INTEREST
+           MOVE LOAN-TOTAL      TO AU-TOTAL
+           WRITE AUDIT-LOG-REC FROM AUDIT-LINE
+           CLOSE AUDIT-LOG-FILE.
+
+           350-COMPOUND-CALC.
+           PERFORM 205-GET-LOAN-AMOUNT WITH TEST AFTER
+               UNTIL LOAN-AMT-IN NOT < 500 AND LOAN-AMT-IN NOT > 1000000
+           PERFORM 210-GET-LOAN-PERCENT WITH TEST AFTER
+               UNTIL LOAN-PERCENT-IN NOT < 1
+               AND LOAN-PERCENT-IN NOT > 100
+           PERFORM 215-GET-LOAN-YEARS WITH TEST AFTER
+               UNTIL LOAN-YEARS-IN NOT < 1 AND LOAN-YEARS-IN NOT > 30
+           PERFORM 220-GET-COMPOUND-FREQ WITH TEST AFTER
+               UNTIL COMPOUND-FREQ NOT < 1 AND COMPOUND-FREQ NOT > 365
+           MOVE "S" TO CALC-TYPE
+           MOVE 'Y' TO CALC-STATUS
+           CALL "LOANCALC" USING CALC-TYPE LOAN-AMT-IN
+               LOAN-PERCENT-IN LOAN-YEARS-IN COMPOUND-FREQ
+               LOAN-INTEREST LOAN-TOTAL CALC-STATUS
+           END-CALL
+           IF CALC-STATUS-OK
+               PERFORM 850-WRITE-AUDIT-LOG
+               MOVE LOAN-INTEREST TO SIMPLE-INTEREST-AMT
+               MOVE LOAN-TOTAL    TO SIMPLE-TOTAL-AMT
+               MOVE "C" TO CALC-TYPE
+               CALL "LOANCALC" USING CALC-TYPE LOAN-AMT-IN
+                   LOAN-PERCENT-IN LOAN-YEARS-IN COMPOUND-FREQ
+                   LOAN-INTEREST LOAN-TOTAL CALC-STATUS
+               END-CALL
+               IF CALC-STATUS-OK
+                   PERFORM 850-WRITE-AUDIT-LOG
+                   MOVE LOAN-AMT-IN     TO WS-AMOUNT-DISPLAY
+                   MOVE LOAN-PERCENT-IN TO WS-PERCENT-DISPLAY
+                   DISPLAY ENTER-DATA-SCREEN
+                   DISPLAY "LOAN PRINCIPAL. . . . . : "
+                       WS-AMOUNT-DISPLAY
+                   DISPLAY "ANNUAL PERCENTAGE RATE. : "
+                       WS-PERCENT-DISPLAY
+                   DISPLAY "TERM (YEARS). . . . . . : " LOAN-YEARS-IN
+                   DISPLAY "COMPOUNDING PERIODS/YR. : " COMPOUND-FREQ
+                   DISPLAY
+                       "                          SIMPLE       COMPOUND"
+                   DISPLAY "INTEREST DUE. . . . . . : "
+                       SIMPLE-INTEREST-AMT "  " LOAN-INTEREST
+                   DISPLAY "PAYOFF AMOUNT . . . . . : "
+                       SIMPLE-TOTAL-AMT "  " LOAN-TOTAL
+               ELSE
+                   DISPLAY ENTER-DATA-SCREEN
+                   DISPLAY
+                       "COMPOUND CALCULATION OVERFLOWED - RESULT TOO"
+                   DISPLAY
+                       "LARGE. REDUCE THE AMOUNT, RATE, TERM, OR"
+                   DISPLAY "COMPOUNDING FREQUENCY AND TRY AGAIN."
+               END-IF
+           ELSE
+               DISPLAY ENTER-DATA-SCREEN
+               DISPLAY "CALCULATION OVERFLOWED - RESULT TOO LARGE TO"
+               DISPLAY "DISPLAY. REDUCE THE AMOUNT, RATE, OR TERM AND"
+               DISPLAY "TRY AGAIN."
+           END-IF
+           PERFORM 600-DUMMY-PAUSE.
+
+           400-INPUT-CLEAR.
+           DISPLAY ENTER-DATA-SCREEN
+           MOVE 0 TO LOAN-AMT-IN
+           MOVE 0 TO LOAN-YEARS-IN
+           MOVE 0 TO LOAN-PERCENT-IN
+           DISPLAY "USER DATA HAS BEEN ERASED"
+           PERFORM 600-DUMMY-PAUSE.
+
+           700-INQUIRE-LOAN.
+           DISPLAY ENTER-DATA-SCREEN
+           DISPLAY "Enter the loan number to look up, or 0 to search"
+           DISPLAY "by entry date instead: "
+           ACCEPT INQUIRE-LOAN-NUM
+           MOVE 'N' TO INQUIRE-FOUND-SWITCH
+           IF INQUIRE-LOAN-NUM > ZERO
+               MOVE INQUIRE-LOAN-NUM TO LM-LOAN-NUMBER
+               READ LOAN-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO INQUIRE-FOUND-SWITCH
+               END-READ
+           ELSE
+               DISPLAY "Enter the entry date to search for (YYYYMMDD): "
+               ACCEPT INQUIRE-ENTRY-DATE
+               PERFORM 710-FIND-BY-ENTRY-DATE
+           END-IF
+           IF INQUIRE-FOUND
+               MOVE LM-LOAN-AMOUNT  TO INQUIRE-AMOUNT
+               MOVE LM-LOAN-PERCENT TO INQUIRE-PERCENT
+               MOVE LM-LOAN-YEARS   TO INQUIRE-YEARS
+               MOVE "S" TO CALC-TYPE
+               MOVE 'Y' TO CALC-STATUS
+               CALL "LOANCALC" USING CALC-TYPE INQUIRE-AMOUNT
+                   INQUIRE-PERCENT INQUIRE-YEARS COMPOUND-FREQ
+                   LOAN-INTEREST LOAN-TOTAL CALC-STATUS
+               END-CALL
+               IF CALC-STATUS-OK
+                   MOVE INQUIRE-AMOUNT  TO WS-AMOUNT-DISPLAY
+                   MOVE INQUIRE-PERCENT TO WS-PERCENT-DISPLAY
+                   DISPLAY ENTER-DATA-SCREEN
+                   DISPLAY "LOAN NUMBER . . . . . . : " LM-LOAN-NUMBER
+                   DISPLAY "LOAN PRINCIPAL. . . . . : "
+                       WS-AMOUNT-DISPLAY
+                   DISPLAY "ANNUAL PERCENTAGE RATE. : "
+                       WS-PERCENT-DISPLAY
+                   DISPLAY "TERM (YEARS). . . . . . : " INQUIRE-YEARS
+                   DISPLAY "ENTRY DATE (YYYYMMDD) . : " LM-ENTRY-DATE
+                   DISPLAY "TOTAL INTEREST DUE. . . : " LOAN-INTEREST
+                   DISPLAY "TOTAL PAYOFF AMOUNT . . : " LOAN-TOTAL
+               ELSE
+                   DISPLAY ENTER-DATA-SCREEN
+                   DISPLAY
+                       "CALCULATION OVERFLOWED - RESULT TOO LARGE TO"
+                   DISPLAY "DISPLAY FOR THIS SAVED LOAN."
+               END-IF
+           ELSE
+               DISPLAY "NO MATCHING LOAN RECORD WAS FOUND ON FILE."
+           END-IF
+           PERFORM 600-DUMMY-PAUSE.
+
+           710-FIND-BY-ENTRY-DATE.
+           MOVE ZERO TO LM-LOAN-NUMBER
+           MOVE 'N' TO WS-INQUIRE-EOF-SWITCH
+           START LOAN-MASTER-FILE KEY IS NOT LESS THAN LM-LOAN-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO WS-INQUIRE-EOF-SWITCH
+           END-START
+           PERFORM 720-SCAN-NEXT-RECORD
+               UNTIL INQUIRE-FOUND OR WS-INQUIRE-EOF.
+
+           720-SCAN-NEXT-RECORD.
+           READ LOAN-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-INQUIRE-EOF-SWITCH
+               NOT AT END
+                   IF LM-ENTRY-DATE = INQUIRE-ENTRY-DATE
+                       MOVE 'Y' TO INQUIRE-FOUND-SWITCH
+                   END-IF
+           END-READ.
+
+           500-EXIT.
+           CLOSE LOAN-MASTER-FILE
+           OPEN OUTPUT LOAN-CTL-FILE
+           MOVE LOAN-NUMBER-CTR TO LOAN-CTL-REC
+           WRITE LOAN-CTL-REC
+           CLOSE LOAN-CTL-FILE
+           DISPLAY "GOODBYE."
+           PERFORM 600-DUMMY-PAUSE.
+
+           600-DUMMY-PAUSE.
+           ACCEPT DUMMY.
+
+       end program Program1.
