@@ -0,0 +1,361 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGRAM2.
+000120 AUTHOR. LENDING-SYSTEMS-GROUP.
+000130 INSTALLATION. LOAN-ORIGINATION.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*MODIFICATION HISTORY
+000180*DATE       INIT DESCRIPTION
+000190*2026-08-09 LSG  ORIGINAL VERSION.  UNATTENDED BATCH ENTRY POINT
+000200*                THAT PRICES A WHOLE FILE OF LOAN REQUESTS AGAINST
+000210*                LOANCALC AND FILES EACH RESULT TO LOAN-MASTER,
+000220*                SO THE MORNING'S STACK OF QUOTES CAN BE SUBMITTED
+000230*                AS ONE RUN INSTEAD OF KEYED IN ONE AT A TIME.
+000240*-----------------------------------------------------------------
+000250
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-370.
+000290 OBJECT-COMPUTER. IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT LOAN-REQUEST-FILE ASSIGN TO "LOANREQ"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS LOAN-REQUEST-STATUS.
+000350     SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS LM-LOAN-NUMBER
+000390         FILE STATUS IS LOAN-MASTER-STATUS.
+000400     SELECT LOAN-CTL-FILE ASSIGN TO "LOANCTL"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS LOAN-CTL-STATUS.
+000430     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS AUDIT-LOG-STATUS.
+000460     SELECT CHECKPOINT-FILE ASSIGN TO "LOANCKPT"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS CHECKPOINT-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  LOAN-REQUEST-FILE.
+000530     COPY "LOANREQ.CPY".
+000540 FD  LOAN-MASTER-FILE.
+000550     COPY "LOANREC.CPY".
+000560 FD  LOAN-CTL-FILE.
+000570 01  LOAN-CTL-REC            PIC 9(6).
+000580 FD  AUDIT-LOG-FILE.
+000590 01  AUDIT-LOG-REC           PIC X(80).
+000600 FD  CHECKPOINT-FILE.
+000610 01  CHECKPOINT-REC          PIC 9(6).
+000620
+000630 WORKING-STORAGE SECTION.
+000640**************************************************
+000650** SWITCHES AND WORK AREAS                        *
+000660**************************************************
+000670 01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000680     88  WS-END-OF-FILE               VALUE 'Y'.
+000690 01  LOAN-REQUEST-STATUS     PIC X(2) VALUE SPACES.
+000700 01  LOAN-MASTER-STATUS      PIC X(2) VALUE SPACES.
+000710 01  LOAN-CTL-STATUS         PIC X(2) VALUE SPACES.
+000720 01  LOAN-NUMBER-CTR         PIC 9(6) VALUE ZERO.
+000730 01  ENTRY-DATE              PIC 9(8) VALUE ZERO.
+000740 01  CALC-TYPE               PIC X    VALUE 'S'.
+000750 01  COMPOUND-FREQ           PIC 9(3) VALUE ZERO.
+000760 01  LOAN-INTEREST           PIC 9(9)V99 VALUE ZERO.
+000770 01  LOAN-TOTAL              PIC 9(9)V99 VALUE ZERO.
+000780 01  WS-RECORDS-READ         PIC 9(6) VALUE ZERO.
+000790 01  WS-RECORDS-FILED        PIC 9(6) VALUE ZERO.
+000800 01  AUDIT-LOG-STATUS        PIC X(2) VALUE SPACES.
+000810 01  WS-AUDIT-DATE           PIC 9(8) VALUE ZERO.
+000820 01  WS-AUDIT-TIME           PIC 9(8) VALUE ZERO.
+000830 01  WS-AUDIT-HHMMSS         PIC 9(6) VALUE ZERO.
+000840 01  AUDIT-LINE.
+000850     05  AU-TIMESTAMP        PIC 9(14).
+000860     05  FILLER              PIC X(2) VALUE SPACES.
+000870     05  AU-CALC-TYPE        PIC X(1).
+000880     05  FILLER              PIC X(2) VALUE SPACES.
+000890     05  AU-AMOUNT           PIC $$,$$$,$$9.
+000900     05  FILLER              PIC X(2) VALUE SPACES.
+000910     05  AU-PERCENT          PIC ZZ9.99.
+000920     05  FILLER              PIC X(2) VALUE SPACES.
+000930     05  AU-YEARS            PIC Z9.
+000940     05  FILLER              PIC X(2) VALUE SPACES.
+000950     05  AU-INTEREST         PIC $$,$$$,$$9.99.
+000960     05  FILLER              PIC X(2) VALUE SPACES.
+000970     05  AU-TOTAL            PIC $$,$$$,$$9.99.
+000980     05  FILLER              PIC X(9) VALUE SPACES.
+000990 01  CHECKPOINT-STATUS       PIC X(2) VALUE SPACES.
+001000 01  WS-CHECKPOINT-COUNT     PIC 9(6) VALUE ZERO.
+001010 01  WS-SKIP-CTR             PIC 9(6) VALUE ZERO.
+001020 01  CALC-STATUS             PIC X(1) VALUE 'Y'.
+001030     88  CALC-STATUS-OK               VALUE 'Y'.
+001040     88  CALC-STATUS-BAD              VALUE 'N'.
+001050 01  WS-REQUEST-SWITCH       PIC X(1) VALUE 'Y'.
+001060     88  WS-REQUEST-VALID             VALUE 'Y'.
+001070     88  WS-REQUEST-INVALID           VALUE 'N'.
+001080
+001090******************************************************************
+001100** 0000-MAINLINE                                                 *
+001110** DRIVES THE BATCH RUN: INITIALIZE, PROCESS EVERY REQUEST ON    *
+001120** THE INPUT FILE, THEN TERMINATE AND SAVE THE RUNNING COUNTERS. *
+001130******************************************************************
+001140 PROCEDURE DIVISION.
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001170     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+001180         UNTIL WS-END-OF-FILE
+001190     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001200     GOBACK.
+001210
+001220******************************************************************
+001230** 1000-INITIALIZE                                               *
+001240** OPENS THE REQUEST, MASTER, AND CONTROL FILES AND LOADS THE    *
+001250** NEXT-LOAN-NUMBER COUNTER LEFT BEHIND BY THE LAST RUN (BATCH   *
+001260** OR INTERACTIVE) SO LOAN NUMBERS STAY UNIQUE ACROSS BOTH. ALSO *
+001270** LOADS THE CHECKPOINT LEFT BY A PRIOR ABENDED RUN, IF ANY, AND *
+001280** SKIPS PAST THE REQUESTS IT ALREADY READ SO THIS RUN RESUMES   *
+001290** RATHER THAN REPROCESSING THE WHOLE FILE FROM THE TOP.         *
+001300******************************************************************
+001310 1000-INITIALIZE.
+001320     OPEN INPUT LOAN-REQUEST-FILE
+001330     IF LOAN-REQUEST-STATUS NOT = "00"
+001340         DISPLAY "UNABLE TO OPEN LOAN-REQUEST-FILE - STATUS: "
+001350             LOAN-REQUEST-STATUS
+001360         SET WS-END-OF-FILE TO TRUE
+001370     END-IF
+001380     OPEN I-O LOAN-MASTER-FILE
+001390     IF LOAN-MASTER-STATUS NOT = "00"
+001400         OPEN OUTPUT LOAN-MASTER-FILE
+001410         CLOSE LOAN-MASTER-FILE
+001420         OPEN I-O LOAN-MASTER-FILE
+001430     END-IF
+001440     OPEN INPUT LOAN-CTL-FILE
+001450     IF LOAN-CTL-STATUS = "00"
+001460         READ LOAN-CTL-FILE INTO LOAN-NUMBER-CTR
+001470     END-IF
+001480     CLOSE LOAN-CTL-FILE
+001490     OPEN INPUT CHECKPOINT-FILE
+001500     IF CHECKPOINT-STATUS = "00"
+001510         READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+001520     END-IF
+001530     CLOSE CHECKPOINT-FILE
+001540     IF WS-CHECKPOINT-COUNT > ZERO
+001550         DISPLAY "RESUMING AFTER CHECKPOINT - SKIPPING "
+001560             WS-CHECKPOINT-COUNT " ALREADY-PROCESSED REQUEST(S)"
+001570         PERFORM 1100-SKIP-CHECKPOINTED-REQUEST THRU 1100-EXIT
+001580             VARYING WS-SKIP-CTR FROM 1 BY 1
+001590             UNTIL WS-SKIP-CTR > WS-CHECKPOINT-COUNT
+001600                 OR WS-END-OF-FILE
+001610     END-IF
+001620     IF NOT WS-END-OF-FILE
+001630         PERFORM 2100-READ-REQUEST THRU 2100-EXIT
+001640     END-IF.
+001650 1000-EXIT.
+001660     EXIT.
+001670
+001680******************************************************************
+001690** 1100-SKIP-CHECKPOINTED-REQUEST                                *
+001700** READS AND DISCARDS ONE REQUEST ALREADY READ BY A PRIOR RUN,  *
+001710** LEAVING THE FILE POSITIONED AT THE FIRST UNPROCESSED RECORD.  *
+001720******************************************************************
+001730 1100-SKIP-CHECKPOINTED-REQUEST.
+001740     ADD 1 TO WS-RECORDS-READ
+001750     READ LOAN-REQUEST-FILE
+001760         AT END SET WS-END-OF-FILE TO TRUE
+001770     END-READ.
+001780 1100-EXIT.
+001790     EXIT.
+001800
+001810******************************************************************
+001820** 2000-PROCESS-REQUEST                                          *
+001830** VALIDATES ONE LOAN REQUEST, PRICES IT THROUGH LOANCALC,       *
+001840** DISPLAYS THE RESULT ON THE JOB LOG, FILES IT TO LOAN-MASTER,  *
+001850** AND READS THE NEXT REQUEST FOR THE NEXT ITERATION OF THE      *
+001860** PERFORM UNTIL.  A REQUEST THAT FAILS VALIDATION OR OVERFLOWS  *
+001870** LOANCALC IS SKIPPED (LOGGED, NOT FILED) - THERE IS NO         *
+001880** OPERATOR IN BATCH MODE TO RE-PROMPT.                          *
+001890******************************************************************
+001900 2000-PROCESS-REQUEST.
+001910     ADD 1 TO WS-RECORDS-READ
+001920     PERFORM 2050-VALIDATE-REQUEST THRU 2050-EXIT
+001930     IF WS-REQUEST-VALID
+001940         MOVE "S" TO CALC-TYPE
+001950         MOVE 'Y' TO CALC-STATUS
+001960         CALL "LOANCALC" USING CALC-TYPE LR-LOAN-AMOUNT
+001970             LR-LOAN-PERCENT LR-LOAN-YEARS COMPOUND-FREQ
+001980             LOAN-INTEREST LOAN-TOTAL CALC-STATUS
+001990         END-CALL
+002000         IF CALC-STATUS-OK
+002010             PERFORM 2300-WRITE-AUDIT-LOG THRU 2300-EXIT
+002020             DISPLAY "LOAN REQUEST " WS-RECORDS-READ
+002030                 " PRINCIPAL: " LR-LOAN-AMOUNT
+002040                 " RATE: " LR-LOAN-PERCENT
+002050             DISPLAY "   INTEREST DUE: " LOAN-INTEREST
+002060                 " PAYOFF: " LOAN-TOTAL
+002070             PERFORM 2200-SAVE-LOAN-RECORD THRU 2200-EXIT
+002080         ELSE
+002090             DISPLAY "LOAN REQUEST " WS-RECORDS-READ
+002100                 " SKIPPED - CALCULATION OVERFLOWED"
+002110         END-IF
+002120     ELSE
+002130         DISPLAY "LOAN REQUEST " WS-RECORDS-READ
+002140             " SKIPPED - FAILED RANGE VALIDATION"
+002150     END-IF
+002160     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+002170 2000-EXIT.
+002180     EXIT.
+002190
+002200******************************************************************
+002210** 2050-VALIDATE-REQUEST                                         *
+002220** APPLIES THE SAME AMOUNT/PERCENT/TERM RANGES THE INTERACTIVE   *
+002230** PROGRAM ENFORCES AT KEY-ENTRY TIME, SINCE A BATCH EXTRACT CAN *
+002240** CARRY A BAD ROW WITH NO OPERATOR PRESENT TO CATCH IT.         *
+002250******************************************************************
+002260 2050-VALIDATE-REQUEST.
+002270     SET WS-REQUEST-VALID TO TRUE
+002280     IF LR-LOAN-AMOUNT < 500 OR LR-LOAN-AMOUNT > 1000000
+002290         SET WS-REQUEST-INVALID TO TRUE
+002300         DISPLAY "   INVALID AMOUNT: " LR-LOAN-AMOUNT
+002310     END-IF
+002320     IF LR-LOAN-PERCENT < 1 OR LR-LOAN-PERCENT > 100
+002330         SET WS-REQUEST-INVALID TO TRUE
+002340         DISPLAY "   INVALID PERCENT: " LR-LOAN-PERCENT
+002350     END-IF
+002360     IF LR-LOAN-YEARS < 1 OR LR-LOAN-YEARS > 30
+002370         SET WS-REQUEST-INVALID TO TRUE
+002380         DISPLAY "   INVALID TERM: " LR-LOAN-YEARS
+002390     END-IF.
+002400 2050-EXIT.
+002410     EXIT.
+002420
+002430******************************************************************
+002440** 2100-READ-REQUEST                                             *
+002450** READS THE NEXT LOAN REQUEST, SETTING THE END-OF-FILE SWITCH   *
+002460** WHEN THE INPUT FILE IS EXHAUSTED.                             *
+002470******************************************************************
+002480 2100-READ-REQUEST.
+002490     READ LOAN-REQUEST-FILE
+002500         AT END SET WS-END-OF-FILE TO TRUE
+002510     END-READ.
+002520 2100-EXIT.
+002530     EXIT.
+002540
+002550******************************************************************
+002560** 2200-SAVE-LOAN-RECORD                                         *
+002570** ASSIGNS THE NEXT LOAN NUMBER AND FILES THE PRICED REQUEST TO  *
+002580** LOAN-MASTER, THE SAME WAY 250-SAVE-LOAN-RECORD DOES IN THE    *
+002590** INTERACTIVE PROGRAM.                                          *
+002600******************************************************************
+002610 2200-SAVE-LOAN-RECORD.
+002620     ADD 1 TO LOAN-NUMBER-CTR
+002630     ACCEPT ENTRY-DATE FROM DATE YYYYMMDD
+002640     MOVE LOAN-NUMBER-CTR TO LM-LOAN-NUMBER
+002650     MOVE LR-LOAN-AMOUNT  TO LM-LOAN-AMOUNT
+002660     MOVE LR-LOAN-PERCENT TO LM-LOAN-PERCENT
+002670     MOVE LR-LOAN-YEARS   TO LM-LOAN-YEARS
+002680     MOVE ENTRY-DATE      TO LM-ENTRY-DATE
+002690     WRITE LOAN-MASTER-RECORD
+002700         INVALID KEY
+002710             DISPLAY "UNABLE TO FILE LOAN RECORD - DUPLICATE KEY"
+002720         NOT INVALID KEY
+002730             ADD 1 TO WS-RECORDS-FILED
+002740             PERFORM 2450-WRITE-LOAN-CTL THRU 2450-EXIT
+002750             PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+002760     END-WRITE.
+002770 2200-EXIT.
+002780     EXIT.
+002790
+002800******************************************************************
+002810** 2400-WRITE-CHECKPOINT                                        *
+002820** SAVES THE COUNT OF REQUESTS ACTUALLY READ FROM LOAN-REQUEST-  *
+002830** FILE SO FAR AS THE RESTART CHECKPOINT.  ON A SUBSEQUENT RUN,  *
+002840** 1000-INITIALIZE SKIPS THIS MANY REQUESTS INSTEAD OF REPRO-    *
+002850** CESSING THE FILE.  THIS MUST BE WS-RECORDS-READ, NOT          *
+002860** WS-RECORDS-FILED - 2050-VALIDATE-REQUEST CAN READ A REQUEST   *
+002870** AND SKIP IT WITHOUT FILING IT, SO THE TWO COUNTS DIVERGE, AND *
+002880** A RESTART MUST SKIP EVERY REQUEST ALREADY CONSUMED FROM THE   *
+002890** INPUT FILE, NOT JUST THE ONES THAT WERE FILED.                *
+002900******************************************************************
+002910 2400-WRITE-CHECKPOINT.
+002920     OPEN OUTPUT CHECKPOINT-FILE
+002930     MOVE WS-RECORDS-READ TO CHECKPOINT-REC
+002940     WRITE CHECKPOINT-REC
+002950     CLOSE CHECKPOINT-FILE.
+002960 2400-EXIT.
+002970     EXIT.
+002980
+002990******************************************************************
+003000** 2450-WRITE-LOAN-CTL                                           *
+003010** SAVES THE NEXT-LOAN-NUMBER COUNTER BACK TO LOAN-CTL-FILE THE   *
+003020** MOMENT IT ADVANCES, NOT JUST AT CLEAN TERMINATION - OTHERWISE *
+003030** A RUN THAT ABENDS AFTER FILING SOME LOANS LEAVES LOAN-CTL-    *
+003040** FILE HOLDING A STALE (PRE-RUN) COUNTER WHILE THE CHECKPOINT   *
+003050** FILE CORRECTLY REMEMBERS HOW MANY REQUESTS WERE ALREADY       *
+003060** FILED, AND A RESTART WOULD RE-ASSIGN AND RE-WRITE LOAN        *
+003070** NUMBERS THAT ARE ALREADY ON LOAN-MASTER-FILE.                 *
+003080******************************************************************
+003090 2450-WRITE-LOAN-CTL.
+003100     OPEN OUTPUT LOAN-CTL-FILE
+003110     MOVE LOAN-NUMBER-CTR TO LOAN-CTL-REC
+003120     WRITE LOAN-CTL-REC
+003130     CLOSE LOAN-CTL-FILE.
+003140 2450-EXIT.
+003150     EXIT.
+003160
+003170******************************************************************
+003180** 2300-WRITE-AUDIT-LOG                                          *
+003190** APPENDS A TRANSACTION-LOG LINE FOR THE REQUEST JUST PRICED,   *
+003200** THE SAME WAY 850-WRITE-AUDIT-LOG DOES FOR THE INTERACTIVE    *
+003210** PROGRAM, SO BATCH AND INTERACTIVE QUOTES RECONCILE TOGETHER. *
+003220******************************************************************
+003230 2300-WRITE-AUDIT-LOG.
+003240     OPEN EXTEND AUDIT-LOG-FILE
+003250     IF AUDIT-LOG-STATUS NOT = "00"
+003260         OPEN OUTPUT AUDIT-LOG-FILE
+003270     END-IF
+003280     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+003290     ACCEPT WS-AUDIT-TIME FROM TIME
+003300     MOVE WS-AUDIT-TIME(1:6) TO WS-AUDIT-HHMMSS
+003310     COMPUTE AU-TIMESTAMP = WS-AUDIT-DATE * 1000000
+003320         + WS-AUDIT-HHMMSS
+003330     MOVE CALC-TYPE        TO AU-CALC-TYPE
+003340     MOVE LR-LOAN-AMOUNT   TO AU-AMOUNT
+003350     MOVE LR-LOAN-PERCENT  TO AU-PERCENT
+003360     MOVE LR-LOAN-YEARS    TO AU-YEARS
+003370     MOVE LOAN-INTEREST    TO AU-INTEREST
+003380     MOVE LOAN-TOTAL       TO AU-TOTAL
+003390     WRITE AUDIT-LOG-REC FROM AUDIT-LINE
+003400     CLOSE AUDIT-LOG-FILE.
+003410 2300-EXIT.
+003420     EXIT.
+003430
+003440******************************************************************
+003450** 9000-TERMINATE                                                *
+003460** CLOSES ALL FILES, SAVES THE RUNNING LOAN-NUMBER COUNTER BACK  *
+003470** TO LOAN-CTL-FILE, AND PRINTS THE RUN'S RECORD COUNTS TO THE   *
+003480** JOB LOG.  THE INPUT FILE WAS EXHAUSTED CLEANLY (THE ONLY WAY  *
+003490** CONTROL REACHES HERE), SO THE CHECKPOINT IS RESET TO ZERO -   *
+003500** THE NEXT RUN WILL BE A FRESH LOAN-REQUEST FILE AND MUST NOT   *
+003510** SKIP ITS OPENING RECORDS.                                    *
+003520******************************************************************
+003530 9000-TERMINATE.
+003540     CLOSE LOAN-REQUEST-FILE
+003550     CLOSE LOAN-MASTER-FILE
+003560     OPEN OUTPUT LOAN-CTL-FILE
+003570     MOVE LOAN-NUMBER-CTR TO LOAN-CTL-REC
+003580     WRITE LOAN-CTL-REC
+003590     CLOSE LOAN-CTL-FILE
+003600     OPEN OUTPUT CHECKPOINT-FILE
+003610     MOVE ZERO TO CHECKPOINT-REC
+003620     WRITE CHECKPOINT-REC
+003630     CLOSE CHECKPOINT-FILE
+003640     DISPLAY "BATCH RUN COMPLETE.  REQUESTS READ: "
+003650         WS-RECORDS-READ
+003660     DISPLAY "LOANS FILED. . . . . : " WS-RECORDS-FILED.
+003670 9000-EXIT.
+003680     EXIT.
+003690
+003700 END PROGRAM PROGRAM2.
