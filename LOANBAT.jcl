@@ -0,0 +1,17 @@
+//LOANBAT  JOB (ACCTNO),'LOAN BATCH PRICING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* LOANBAT - RUNS PROGRAM2 TO PRICE A DAY'S WORTH OF LOAN       *
+//*           REQUESTS UNATTENDED AGAINST LOANCALC, FILING EACH  *
+//*           RESULT TO LOAN-MASTER.  SUBMIT AFTER THE MORNING'S *
+//*           LOANREQ EXTRACT HAS BEEN DROPPED TO THE INPUT PDS. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRAM2
+//STEPLIB  DD  DSN=LOAN.PROD.LOADLIB,DISP=SHR
+//LOANREQ  DD  DSN=LOAN.PROD.LOANREQ,DISP=SHR
+//LOANMSTR DD  DSN=LOAN.PROD.LOANMSTR,DISP=SHR
+//LOANCTL  DD  DSN=LOAN.PROD.LOANCTL,DISP=SHR
+//AUDITLOG DD  DSN=LOAN.PROD.AUDITLOG,DISP=SHR
+//LOANCKPT DD  DSN=LOAN.PROD.LOANCKPT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
