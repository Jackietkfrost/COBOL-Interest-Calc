@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. LOANCALC.
+000120 AUTHOR. LENDING-SYSTEMS-GROUP.
+000130 INSTALLATION. LOAN-ORIGINATION.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*MODIFICATION HISTORY
+000180*DATE       INIT DESCRIPTION
+000190*2026-08-09 LSG  ORIGINAL VERSION.  SHARED INTEREST-CALCULATION
+000200*                ROUTINE CALLED BY PROGRAM1 (INTERACTIVE) AND
+000210*                PROGRAM2 (BATCH) SO BOTH FRONT ENDS COMPUTE A
+000220*                LOAN'S SIMPLE AND COMPOUND INTEREST THE SAME WAY.
+000230*2026-08-09 LSG  WIDENED LK-LOAN-PERCENT TO PIC 9(03)V99 SO
+000240*                FRACTIONAL RATES (E.G. 5.25%) CAN BE PRICED.
+000250*2026-08-09 LSG  ADDED LK-CALC-STATUS AND AN ON SIZE ERROR TRAP
+000260*                AROUND THE COMPOUND-INTEREST COMPUTE SO A
+000270*                RESULT TOO LARGE FOR LK-LOAN-TOTAL/LK-LOAN-
+000280*                INTEREST IS REPORTED TO THE CALLER INSTEAD OF
+000290*                SILENTLY TRUNCATED.
+000300*-----------------------------------------------------------------
+000310
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+000360
+000370 DATA DIVISION.
+000380 WORKING-STORAGE SECTION.
+000390**************************************************
+000400** SWITCHES AND WORK AREAS                        *
+000410**************************************************
+000420 01  WS-CALC-SWITCH          PIC X(01) VALUE SPACE.
+000430     88  WS-CALC-OK                    VALUE 'Y'.
+000440     88  WS-CALC-BAD                   VALUE 'N'.
+000450
+000460 LINKAGE SECTION.
+000470**************************************************
+000480** PARAMETERS PASSED FROM THE CALLING PROGRAM     *
+000490**************************************************
+000500 01  LK-CALC-TYPE            PIC X(01).
+000510     88  LK-SIMPLE-INTEREST           VALUE 'S'.
+000520     88  LK-COMPOUND-INTEREST         VALUE 'C'.
+000530 01  LK-LOAN-AMOUNT          PIC 9(08).
+000540 01  LK-LOAN-PERCENT         PIC 9(03)V99.
+000550 01  LK-LOAN-YEARS           PIC 9(02).
+000560 01  LK-COMPOUND-FREQ        PIC 9(03).
+000570 01  LK-LOAN-INTEREST        PIC 9(09)V99.
+000580 01  LK-LOAN-TOTAL           PIC 9(09)V99.
+000590 01  LK-CALC-STATUS          PIC X(01).
+000600     88  LK-CALC-STATUS-OK            VALUE 'Y'.
+000610     88  LK-CALC-STATUS-BAD           VALUE 'N'.
+000620
+000630 PROCEDURE DIVISION USING LK-CALC-TYPE LK-LOAN-AMOUNT
+000640         LK-LOAN-PERCENT LK-LOAN-YEARS LK-COMPOUND-FREQ
+000650         LK-LOAN-INTEREST LK-LOAN-TOTAL LK-CALC-STATUS.
+000660
+000670******************************************************************
+000680** 0000-MAINLINE                                                 *
+000690** DISPATCHES TO THE SIMPLE OR COMPOUND INTEREST ROUTINE BASED   *
+000700** ON LK-CALC-TYPE AND RETURNS CONTROL TO THE CALLER.            *
+000710******************************************************************
+000720 0000-MAINLINE.
+000730     MOVE ZERO TO LK-LOAN-INTEREST
+000740     MOVE ZERO TO LK-LOAN-TOTAL
+000750     MOVE 'Y' TO LK-CALC-STATUS
+000760     EVALUATE TRUE
+000770         WHEN LK-COMPOUND-INTEREST
+000780             PERFORM 2000-COMPOUND-INTEREST THRU 2000-EXIT
+000790         WHEN OTHER
+000800             PERFORM 1000-SIMPLE-INTEREST THRU 1000-EXIT
+000810     END-EVALUATE
+000820     GOBACK.
+000830
+000840******************************************************************
+000850** 1000-SIMPLE-INTEREST                                          *
+000860** SI = PRINCIPAL * RATE * TIME.  TOTAL = PRINCIPAL + INTEREST.  *
+000870******************************************************************
+000880 1000-SIMPLE-INTEREST.
+000890     COMPUTE LK-LOAN-INTEREST ROUNDED =
+000900         LK-LOAN-AMOUNT * (LK-LOAN-PERCENT / 100) * LK-LOAN-YEARS
+000910     COMPUTE LK-LOAN-TOTAL ROUNDED =
+000920         LK-LOAN-AMOUNT + LK-LOAN-INTEREST.
+000930 1000-EXIT.
+000940     EXIT.
+000950
+000960******************************************************************
+000970** 2000-COMPOUND-INTEREST                                        *
+000980** A = P * (1 + (R/N)) ** (N*T).  COMPOUNDING FREQUENCY (N) IS   *
+000990** PASSED IN BY THE CALLER (E.G. 1=ANNUAL, 12=MONTHLY, 365=DAILY)*
+001000******************************************************************
+001010 2000-COMPOUND-INTEREST.
+001020     IF LK-COMPOUND-FREQ = ZERO
+001030         MOVE 1 TO LK-COMPOUND-FREQ
+001040     END-IF
+001050     COMPUTE LK-LOAN-TOTAL ROUNDED =
+001060         LK-LOAN-AMOUNT *
+001070         (1 + ((LK-LOAN-PERCENT / 100) / LK-COMPOUND-FREQ))
+001080         ** (LK-COMPOUND-FREQ * LK-LOAN-YEARS)
+001090         ON SIZE ERROR
+001100             MOVE 'N' TO LK-CALC-STATUS
+001110             MOVE ZERO TO LK-LOAN-TOTAL
+001120     END-COMPUTE
+001130     IF LK-CALC-STATUS-OK
+001140         COMPUTE LK-LOAN-INTEREST ROUNDED =
+001150             LK-LOAN-TOTAL - LK-LOAN-AMOUNT
+001160     END-IF.
+001170 2000-EXIT.
+001180     EXIT.
+001190
+001200 END PROGRAM LOANCALC.
