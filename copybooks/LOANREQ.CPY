@@ -0,0 +1,9 @@
+      *****************************************************************
+      * LOANREQ.CPY                                                   *
+      * RECORD LAYOUT FOR THE LOAN-REQUEST BATCH INPUT FILE.  ONE     *
+      * RECORD PER LOAN QUOTE TO BE PRICED BY PROGRAM2 (BATCH).       *
+      *****************************************************************
+       01  LOAN-REQUEST-RECORD.
+           05  LR-LOAN-AMOUNT      PIC 9(8).
+           05  LR-LOAN-PERCENT     PIC 9(3)V99.
+           05  LR-LOAN-YEARS       PIC 99.
