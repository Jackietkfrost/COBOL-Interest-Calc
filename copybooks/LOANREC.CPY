@@ -0,0 +1,11 @@
+      *****************************************************************
+      * LOANREC.CPY                                                   *
+      * RECORD LAYOUT FOR THE LOAN-MASTER FILE.  ONE RECORD PER LOAN  *
+      * QUOTE, KEYED BY LM-LOAN-NUMBER.                               *
+      *****************************************************************
+       01  LOAN-MASTER-RECORD.
+           05  LM-LOAN-NUMBER      PIC 9(6).
+           05  LM-LOAN-AMOUNT      PIC 9(8).
+           05  LM-LOAN-PERCENT     PIC 9(3)V99.
+           05  LM-LOAN-YEARS       PIC 99.
+           05  LM-ENTRY-DATE       PIC 9(8).
